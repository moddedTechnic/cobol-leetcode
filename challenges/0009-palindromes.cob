@@ -1,37 +1,126 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Palindromes.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECK-FILE ASSIGN TO DYNAMIC WS-DECK-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECK-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DECK-FILE.
+       01  DECK-FILE-RECORD.
+           COPY STRREC.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           COPY AUDREC.
+
        WORKING-STORAGE SECTION.
-       01  NUM.
-           02 DIGIT OCCURS 10 TIMES PIC X(1).
-       01  I             PIC 9(2).
-       01  J             PIC 9(2).
-       01  LEN           PIC 9(2).
+           COPY IDXFLDS.
+       01  RAW-STRING    PIC X(80).
+       01  CLEAN-STRING  PIC X(80) VALUE SPACES.
+       01  WS-CHAR       PIC X(1).
        01  IS-PALINDROME PIC 9(1) VALUE 1.
 
+       01  WS-INPUT-MODE     PIC X VALUE "S".
+           88 USE-FILE-INPUT     VALUE "F".
+           88 USE-SYSIN-INPUT    VALUE "S".
+       01  WS-DECK-DSN       PIC X(80).
+       01  WS-DECK-STATUS    PIC XX.
+
+       01  WS-AUDIT-DSN      PIC X(80) VALUE "AUDIT.LOG".
+       01  WS-AUDIT-STATUS   PIC XX.
+       01  WS-AUDIT-RESULT-TEXT PIC X(40).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-       ACCEPT NUM FROM SYSIN.
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I = 9
-           IF DIGIT(I) NOT EQUAL SPACE THEN
-               ADD 1 TO LEN
-           END-IF
-       END-PERFORM.
-
-       ADD 1 TO LEN.
-
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I = LEN
-           SUBTRACT I FROM LEN GIVING J
-           IF DIGIT(I) NOT EQUAL DIGIT(J) THEN
-               MOVE 0 TO IS-PALINDROME
-           END-IF
-       END-PERFORM.
-
-       IF IS-PALINDROME = 0 THEN
-           DISPLAY "false"
-       ELSE
-           DISPLAY "true"
-       END-IF
-       STOP RUN.
+           PERFORM SELECT-INPUT-SOURCE
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM READ-INPUT-STRING
+           PERFORM BUILD-CLEAN-STRING
+           PERFORM CHECK-PALINDROME
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CLOSE-INPUT-SOURCE
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       SELECT-INPUT-SOURCE.
+           DISPLAY "INPUT MODE (S=SYSIN, F=FILE): "
+           ACCEPT WS-INPUT-MODE FROM SYSIN
+           IF USE-FILE-INPUT
+               DISPLAY "DECK DATASET NAME: "
+               ACCEPT WS-DECK-DSN FROM SYSIN
+               OPEN INPUT DECK-FILE
+           END-IF.
+
+       CLOSE-INPUT-SOURCE.
+           IF USE-FILE-INPUT
+               CLOSE DECK-FILE
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       READ-INPUT-STRING.
+           IF USE-FILE-INPUT
+               READ DECK-FILE
+                   AT END
+                       MOVE SPACES TO RAW-STRING
+                   NOT AT END
+                       MOVE DECK-STRING TO RAW-STRING
+               END-READ
+           ELSE
+               ACCEPT RAW-STRING FROM SYSIN
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Request 003: accept arbitrary alphanumeric strings (not just
+      *> 10 numeric digits) by folding to a punctuation-free,
+      *> upper-cased working copy before the palindrome check runs.
+      *> A pure-digit deck still compares identically to before.
+      *> ----------------------------------------------------------
+       BUILD-CLEAN-STRING.
+           MOVE SPACES TO CLEAN-STRING
+           MOVE 0 TO LEN
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF RAW-STRING
+               MOVE RAW-STRING(I:1) TO WS-CHAR
+               IF (WS-CHAR >= "A" AND WS-CHAR <= "Z")
+                   OR (WS-CHAR >= "a" AND WS-CHAR <= "z")
+                   OR (WS-CHAR >= "0" AND WS-CHAR <= "9")
+                   ADD 1 TO LEN
+                   MOVE FUNCTION UPPER-CASE(WS-CHAR)
+                       TO CLEAN-STRING(LEN:1)
+               END-IF
+           END-PERFORM.
+
+       CHECK-PALINDROME.
+           MOVE 1 TO IS-PALINDROME
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
+               SUBTRACT I FROM LEN GIVING J
+               ADD 1 TO J
+               IF CLEAN-STRING(I:1) NOT EQUAL CLEAN-STRING(J:1)
+                   MOVE 0 TO IS-PALINDROME
+               END-IF
+           END-PERFORM
+           IF IS-PALINDROME = 0
+               DISPLAY "false"
+               MOVE "false" TO WS-AUDIT-RESULT-TEXT
+           ELSE
+               DISPLAY "true"
+               MOVE "true" TO WS-AUDIT-RESULT-TEXT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "PALINDROMES" TO AUDIT-PROGRAM
+           MOVE RAW-STRING TO AUDIT-INPUT
+           MOVE WS-AUDIT-RESULT-TEXT TO AUDIT-RESULT
+           WRITE AUDIT-FILE-RECORD.
