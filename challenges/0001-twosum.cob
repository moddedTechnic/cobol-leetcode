@@ -1,51 +1,468 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TwoSum.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECK-FILE ASSIGN TO DYNAMIC WS-DECK-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECK-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO DYNAMIC WS-RESTART-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT TARGET-RESTART-FILE ASSIGN TO DYNAMIC
+                   WS-TARGET-RESTART-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TARGET-RESTART-STATUS.
+           SELECT SYSIN-FILE ASSIGN TO "/dev/stdin"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DECK-FILE.
+       01  DECK-FILE-RECORD.
+           COPY NUMREC.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           COPY AUDREC.
+
+       FD  RESTART-FILE.
+       01  RESTART-FILE-RECORD.
+           COPY RSTREC.
+
+       FD  TARGET-RESTART-FILE.
+       01  TARGET-RESTART-RECORD.
+           02  TGT-RESTART-COUNT  PIC 9(8).
+
+       FD  SYSIN-FILE.
+       01  SYSIN-LINE             PIC X(120).
+
        WORKING-STORAGE SECTION.
-       01  LEN           PIC 9(4).
+           COPY IDXFLDS.
        01  NUMS.
-           02 NUM OCCURS 9999 TIMES PIC 9(9).
-       01  TARGET        PIC 9(9).
-       01  ADDITION      PIC 9(9).
-       01  I             PIC 9(4).
-       01  J             PIC 9(4).
+           02 NUM OCCURS 9999 TIMES PIC S9(9).
+       01  TARGET        PIC S9(9).
+       01  DECK-SENTINEL    PIC X(9) VALUE "END".
+       01  WS-TARGET-COUNT  PIC 9(8) VALUE 0.
+       01  ADDITION      PIC S9(9).
        01  SOLUTION-I    PIC 9(4).
        01  SOLUTION-J    PIC 9(4).
+       01  K             PIC 9(4).
+
+       01  FOUND-SW      PIC X VALUE "N".
+           88 FOUND                 VALUE "Y".
+       01  MORE-TARGETS-SW PIC X VALUE "Y".
+           88 MORE-TARGETS          VALUE "Y".
+       01  EOF-SW        PIC X VALUE "N".
+           88 AT-EOF                VALUE "Y".
+
+       01  SORTED-NUMS.
+           02 SORT-ENTRY OCCURS 1 TO 9999 TIMES DEPENDING ON LEN
+                  ASCENDING KEY IS SORT-VAL
+                  INDEXED BY SORT-IX.
+              05 SORT-VAL    PIC S9(9).
+              05 SORT-ORIG   PIC 9(4).
+       01  LO            PIC 9(4).
+       01  HI            PIC 9(4).
+
+       01  WS-INPUT-MODE     PIC X VALUE "S".
+           88 USE-FILE-INPUT     VALUE "F".
+           88 USE-SYSIN-INPUT    VALUE "S".
+       01  WS-DECK-DSN       PIC X(80).
+       01  WS-DECK-STATUS    PIC XX.
+       01  WS-NEXT-VALUE     PIC S9(9).
+       01  WS-SYSIN-STATUS   PIC XX.
+       01  WS-SYSIN-EXHAUSTED-SW PIC X VALUE "N".
+           88 SYSIN-EXHAUSTED    VALUE "Y".
+
+       01  WS-AUDIT-DSN      PIC X(80) VALUE "AUDIT.LOG".
+       01  WS-AUDIT-STATUS   PIC XX.
+       01  WS-AUDIT-INPUT-TEXT  PIC X(80).
+       01  WS-AUDIT-RESULT-TEXT PIC X(40).
+       01  WS-I-TEXT         PIC Z(3)9.
+       01  WS-J-TEXT         PIC Z(3)9.
+       01  WS-TARGET-TEXT    PIC -(9)9.
+       01  WS-RUN-ID         PIC X(24).
+       01  WS-RUN-PID        PIC 9(9).
+       01  WS-RUN-PID-TEXT   PIC Z(8)9.
+       01  WS-NUMS-DUMP      PIC X(200).
+       01  WS-DUMP-PTR       PIC 9(4).
+       01  WS-NUM-TEXT       PIC -(9)9.
+
+       01  WS-RESTART-DSN    PIC X(80) VALUE "TWOSUM.RESTART".
+       01  WS-RESTART-STATUS PIC XX.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01  WS-RESUME-SW      PIC X VALUE "N".
+           88 RESUME-FROM-CHECKPOINT VALUE "Y".
+
+       01  WS-TARGET-RESTART-DSN    PIC X(80)
+               VALUE "TWOSUM.TARGET.RESTART".
+       01  WS-TARGET-RESTART-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN INPUT SYSIN-FILE
+           PERFORM SELECT-INPUT-SOURCE
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM GENERATE-RUN-ID
+           PERFORM CHECK-RESTART
            DISPLAY "NUMS:"
            PERFORM READ-NUMS
            DISPLAY "READ " LEN " NUMBERS"
-           ADD 1 TO LEN
+           PERFORM WRITE-CHECKPOINT
+           PERFORM WRITE-NUMS-AUDIT-RECORD
+           PERFORM BUILD-SORTED-TABLE
+           PERFORM CHECK-TARGET-RESTART
+           PERFORM PROCESS-TARGETS
+           PERFORM CLEAR-RESTART
+           PERFORM CLEAR-TARGET-RESTART
+           PERFORM CLOSE-INPUT-SOURCE
+           CLOSE AUDIT-FILE
+           CLOSE SYSIN-FILE
+           STOP RUN.
 
-           DISPLAY "TARGET: "
-           ACCEPT TARGET FROM SYSIN
+      *> ----------------------------------------------------------
+      *> Request 006: a second-granularity timestamp alone collides
+      *> across two runs (or a checkpoint/restart rerun that finishes
+      *> quickly) started within the same second, which would make
+      *> their audit records indistinguishable. The process id is
+      *> appended to guarantee uniqueness between concurrent runs.
+      *> ----------------------------------------------------------
+       GENERATE-RUN-ID.
+           CALL "C$GETPID" RETURNING WS-RUN-PID
+           MOVE WS-RUN-PID TO WS-RUN-PID-TEXT
+           MOVE SPACES TO WS-RUN-ID
+           STRING FUNCTION CURRENT-DATE(1:14) "-"
+               FUNCTION TRIM(WS-RUN-PID-TEXT)
+               DELIMITED BY SIZE INTO WS-RUN-ID.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = LEN
-               PERFORM VARYING J FROM I BY 1 UNTIL J = LEN
-                   IF I = J
-                       CONTINUE
-                   ELSE
-                       ADD NUM(I) TO NUM(J) GIVING ADDITION
-                       IF ADDITION = TARGET
-                           SUBTRACT 1 FROM I
-                           SUBTRACT 1 FROM J
-                           DISPLAY "[" I "," J "]"
-                           EXIT SECTION
+       SELECT-INPUT-SOURCE.
+           DISPLAY "INPUT MODE (S=SYSIN, F=FILE): "
+           PERFORM READ-SYSIN-LINE
+           MOVE SYSIN-LINE(1:1) TO WS-INPUT-MODE
+           IF USE-FILE-INPUT
+               DISPLAY "DECK DATASET NAME: "
+               PERFORM READ-SYSIN-LINE
+               MOVE SYSIN-LINE TO WS-DECK-DSN
+               OPEN INPUT DECK-FILE
+           END-IF.
+
+       CLOSE-INPUT-SOURCE.
+           IF USE-FILE-INPUT
+               CLOSE DECK-FILE
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> All SYSIN traffic (mode, dataset name, NUMS/TARGET values)
+      *> goes through this one LINE SEQUENTIAL FD instead of ACCEPT
+      *> FROM SYSIN, because ACCEPT FROM SYSIN has no end-of-stream
+      *> signal in this dialect and just keeps returning on a
+      *> drained stream -- READ ... AT END gives a real EOF test,
+      *> the same one DECK-FILE already relies on. Once SYSIN-FILE
+      *> has returned AT END (status 10), a further READ does not
+      *> raise AT END again -- it comes back status 46 (read past
+      *> end), which the AT END phrase does not recognize -- so the
+      *> exhausted condition is latched here and every later call
+      *> short-circuits to EOF without re-reading.
+      *> ----------------------------------------------------------
+       READ-SYSIN-LINE.
+           MOVE "N" TO EOF-SW
+           MOVE SPACES TO SYSIN-LINE
+           IF SYSIN-EXHAUSTED
+               SET AT-EOF TO TRUE
+           ELSE
+               READ SYSIN-FILE
+                   AT END
+                       SET AT-EOF TO TRUE
+                       SET SYSIN-EXHAUSTED TO TRUE
+               END-READ
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Request 000/009: NUM is now full-domain signed (every value
+      *> from -999999999 to 999999999 is legal data), so no numeric
+      *> value can double as an end-of-list marker. DECK-SENTINEL is
+      *> therefore the non-numeric text line "END" instead, matched
+      *> against the raw text before it is ever converted with
+      *> FUNCTION NUMVAL.
+      *> ----------------------------------------------------------
+       READ-NEXT-VALUE.
+           MOVE "N" TO EOF-SW
+           IF USE-FILE-INPUT
+               READ DECK-FILE
+                   AT END
+                       SET AT-EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(DECK-VALUE) = FUNCTION TRIM
+                               (DECK-SENTINEL)
+                           SET AT-EOF TO TRUE
+                       ELSE
+                           MOVE FUNCTION NUMVAL(DECK-VALUE)
+                               TO WS-NEXT-VALUE
                        END-IF
+               END-READ
+           ELSE
+               PERFORM READ-SYSIN-LINE
+               IF NOT AT-EOF
+                   IF FUNCTION TRIM(SYSIN-LINE) = FUNCTION TRIM
+                           (DECK-SENTINEL)
+                       SET AT-EOF TO TRUE
+                   ELSE
+                       MOVE FUNCTION NUMVAL(SYSIN-LINE) TO WS-NEXT-VALUE
                    END-IF
-               END-PERFORM
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Checkpoint/restart (request 007): periodically persist the
+      *> NUMS array read so far plus the current position, so an
+      *> abend partway through a large deck does not force a rerun
+      *> of the whole SYSIN/file deck from the top.
+      *> ----------------------------------------------------------
+       CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               PERFORM READ-RESTART-RECORDS
+               CLOSE RESTART-FILE
+               IF LEN > 0
+                   SET RESUME-FROM-CHECKPOINT TO TRUE
+                   PERFORM RESYNC-INPUT-TO-CHECKPOINT
+               END-IF
+           END-IF.
+
+       READ-RESTART-RECORDS.
+           MOVE 0 TO LEN
+           MOVE 1 TO K
+           PERFORM UNTIL AT-EOF
+               READ RESTART-FILE
+                   AT END
+                       SET AT-EOF TO TRUE
+                   NOT AT END
+                       IF RESTART-REC-TYPE = "D"
+                           MOVE RESTART-VALUE TO NUM(K)
+                           ADD 1 TO K
+                       ELSE
+                           MOVE RESTART-VALUE TO LEN
+                       END-IF
+               END-READ
            END-PERFORM
-           STOP RUN.
+           MOVE "N" TO EOF-SW.
+
+       RESYNC-INPUT-TO-CHECKPOINT.
+      *> The SYSIN/deck stream is re-presented from the top on a
+      *> restart run; re-read (without re-storing) the records already
+      *> captured before the checkpoint so the stream position lines
+      *> back up with where the previous run left off.
+           PERFORM LEN TIMES
+               PERFORM READ-NEXT-VALUE
+           END-PERFORM
+           MOVE LEN TO I
+           ADD 1 TO I.
+
+       WRITE-CHECKPOINT.
+           CLOSE RESTART-FILE
+           OPEN OUTPUT RESTART-FILE
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > LEN
+               MOVE "D" TO RESTART-REC-TYPE
+               MOVE NUM(K) TO RESTART-VALUE
+               WRITE RESTART-FILE-RECORD
+           END-PERFORM
+           MOVE "C" TO RESTART-REC-TYPE
+           MOVE LEN TO RESTART-VALUE
+           WRITE RESTART-FILE-RECORD
+           CLOSE RESTART-FILE
+           OPEN EXTEND RESTART-FILE.
+
+       CLEAR-RESTART.
+           CLOSE RESTART-FILE
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
 
+      *> ----------------------------------------------------------
+      *> Request 000/007: NUMS now accepts signed values, and the
+      *> read loop checkpoints every WS-CHECKPOINT-INTERVAL readings.
+      *> READ-NEXT-VALUE already turns the DECK-SENTINEL text line
+      *> into AT-EOF, so the end of the array is detected the same
+      *> way a real end of stream is -- the same sentinel line
+      *> PROCESS-TARGETS already uses to end the TARGET list.
+      *> ----------------------------------------------------------
        READ-NUMS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 9999
-               ACCEPT NUM(I) FROM SYSIN
-               IF NUM(I) = 0
-                   EXIT PARAGRAPH
+           IF NOT RESUME-FROM-CHECKPOINT
+               MOVE 0 TO LEN
+               MOVE 1 TO I
+           END-IF
+           OPEN EXTEND RESTART-FILE
+           IF WS-RESTART-STATUS NOT = "00"
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN EXTEND RESTART-FILE
+           END-IF
+           PERFORM VARYING I FROM I BY 1 UNTIL I > 9999
+               PERFORM READ-NEXT-VALUE
+               IF AT-EOF
+                   EXIT PERFORM
                END-IF
+               MOVE WS-NEXT-VALUE TO NUM(I)
                ADD 1 TO LEN
+               IF FUNCTION MOD(LEN, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+      *> ----------------------------------------------------------
+      *> Request 008: sort a (value, original-index) copy of NUMS
+      *> once per deck, then every target is resolved with an O(LEN)
+      *> two-pointer scan instead of the old O(n^2) nested search.
+      *> ----------------------------------------------------------
+       BUILD-SORTED-TABLE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LEN
+               MOVE NUM(J) TO SORT-VAL(J)
+               MOVE J TO SORT-ORIG(J)
+           END-PERFORM
+           IF LEN > 0
+               SORT SORT-ENTRY ASCENDING SORT-VAL
+           END-IF.
+
+      *> ----------------------------------------------------------
+      *> Request 006: once-per-run audit record carrying the NUMS
+      *> deck itself (tagged with WS-RUN-ID) so a per-target audit
+      *> line weeks later can be traced back to the array it was
+      *> searched against. As many values as fit in AUDIT-INPUT are
+      *> written in full; an oversized deck is marked truncated
+      *> rather than silently cut off.
+      *> ----------------------------------------------------------
+       WRITE-NUMS-AUDIT-RECORD.
+           MOVE SPACES TO WS-NUMS-DUMP
+           MOVE 1 TO WS-DUMP-PTR
+           STRING "RUNID=" WS-RUN-ID " NUMS="
+               DELIMITED BY SIZE INTO WS-NUMS-DUMP
+               WITH POINTER WS-DUMP-PTR
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > LEN OR WS-DUMP-PTR > 180
+               MOVE NUM(K) TO WS-NUM-TEXT
+               STRING FUNCTION TRIM(WS-NUM-TEXT) ","
+                   DELIMITED BY SIZE INTO WS-NUMS-DUMP
+                   WITH POINTER WS-DUMP-PTR
+           END-PERFORM
+           IF K <= LEN
+               STRING "...(TRUNCATED)" DELIMITED BY SIZE
+                   INTO WS-NUMS-DUMP WITH POINTER WS-DUMP-PTR
+           END-IF
+           MOVE "TWOSUM" TO AUDIT-PROGRAM
+           MOVE WS-NUMS-DUMP TO AUDIT-INPUT
+           MOVE "DECK LOADED" TO AUDIT-RESULT
+           WRITE AUDIT-FILE-RECORD.
+
+      *> ----------------------------------------------------------
+      *> Request 007: target-list progress is checkpointed to its
+      *> own restart dataset (separate from the NUMS checkpoint) so
+      *> an abend during the nested search in PROCESS-TARGETS can
+      *> resume past targets already resolved, instead of only
+      *> covering the NUMS read phase.
+      *> ----------------------------------------------------------
+       CHECK-TARGET-RESTART.
+           OPEN INPUT TARGET-RESTART-FILE
+           IF WS-TARGET-RESTART-STATUS = "00"
+               READ TARGET-RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TGT-RESTART-COUNT TO WS-TARGET-COUNT
+               END-READ
+               CLOSE TARGET-RESTART-FILE
+               IF WS-TARGET-COUNT > 0
+                   PERFORM WS-TARGET-COUNT TIMES
+                       PERFORM READ-NEXT-VALUE
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       CHECKPOINT-TARGET-PROGRESS.
+           IF FUNCTION MOD(WS-TARGET-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-TARGET-CHECKPOINT
+           END-IF.
+
+       WRITE-TARGET-CHECKPOINT.
+           OPEN OUTPUT TARGET-RESTART-FILE
+           MOVE WS-TARGET-COUNT TO TGT-RESTART-COUNT
+           WRITE TARGET-RESTART-RECORD
+           CLOSE TARGET-RESTART-FILE.
+
+       CLEAR-TARGET-RESTART.
+           OPEN OUTPUT TARGET-RESTART-FILE
+           CLOSE TARGET-RESTART-FILE.
+
+      *> ----------------------------------------------------------
+      *> Request 001/002/006: loop over a sequence of TARGET values
+      *> until the sentinel, reporting a result line (including an
+      *> explicit NO SOLUTION line) and an audit record for each.
+      *> ----------------------------------------------------------
+       PROCESS-TARGETS.
+           PERFORM UNTIL NOT MORE-TARGETS OR WS-TARGET-COUNT > 9999
+               DISPLAY "TARGET (" DECK-SENTINEL " TO END): "
+               PERFORM READ-NEXT-VALUE
+               MOVE WS-NEXT-VALUE TO TARGET
+               ADD 1 TO WS-TARGET-COUNT
+               IF AT-EOF OR TARGET = DECK-SENTINEL
+                   MOVE "N" TO MORE-TARGETS-SW
+               ELSE
+                   PERFORM SEARCH-PAIR
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM CHECKPOINT-TARGET-PROGRESS
+               END-IF
            END-PERFORM.
-       EXIT PARAGRAPH.
+
+       SEARCH-PAIR.
+           MOVE "N" TO FOUND-SW
+           MOVE 1 TO LO
+           MOVE LEN TO HI
+           PERFORM UNTIL LO NOT LESS THAN HI OR FOUND
+               COMPUTE ADDITION = SORT-VAL(LO) + SORT-VAL(HI)
+               EVALUATE TRUE
+                   WHEN ADDITION = TARGET
+                       IF SORT-ORIG(LO) < SORT-ORIG(HI)
+                           MOVE SORT-ORIG(LO) TO SOLUTION-I
+                           MOVE SORT-ORIG(HI) TO SOLUTION-J
+                       ELSE
+                           MOVE SORT-ORIG(HI) TO SOLUTION-I
+                           MOVE SORT-ORIG(LO) TO SOLUTION-J
+                       END-IF
+                       SET FOUND TO TRUE
+                   WHEN ADDITION < TARGET
+                       ADD 1 TO LO
+                   WHEN OTHER
+                       SUBTRACT 1 FROM HI
+               END-EVALUATE
+           END-PERFORM
+           IF FOUND
+               DISPLAY "[" SOLUTION-I "," SOLUTION-J "]"
+               MOVE SOLUTION-I TO WS-I-TEXT
+               MOVE SOLUTION-J TO WS-J-TEXT
+               MOVE SPACES TO WS-AUDIT-RESULT-TEXT
+               STRING "[" WS-I-TEXT "," WS-J-TEXT "]"
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT-TEXT
+           ELSE
+               DISPLAY "NO SOLUTION"
+               MOVE "NO SOLUTION" TO WS-AUDIT-RESULT-TEXT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE TARGET TO WS-TARGET-TEXT
+           MOVE SPACES TO WS-AUDIT-INPUT-TEXT
+           STRING "RUNID=" WS-RUN-ID " TARGET=" WS-TARGET-TEXT
+               DELIMITED BY SIZE INTO WS-AUDIT-INPUT-TEXT
+           MOVE "TWOSUM" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-INPUT-TEXT TO AUDIT-INPUT
+           MOVE WS-AUDIT-RESULT-TEXT TO AUDIT-RESULT
+           WRITE AUDIT-FILE-RECORD.
