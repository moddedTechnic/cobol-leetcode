@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JudgeHarness.
+
+      *> ----------------------------------------------------------
+      *> Request 005: walk the numbered challenge catalog, compile
+      *> and run each program against its test deck, compare the
+      *> captured output to the expected-results file, and print a
+      *> PASS/FAIL scorecard. Run from the repository root, e.g.:
+      *>     cobc -x -std=ibm -I copybooks \
+      *>         -o judge/judge judge/0000-judge.cob
+      *>     judge/judge
+      *> ----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "testdata/CATALOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATALOG-STATUS.
+           SELECT ACTUAL-FILE ASSIGN TO DYNAMIC WS-ACTUAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTUAL-STATUS.
+           SELECT EXPECTED-FILE ASSIGN TO DYNAMIC WS-EXPECTED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-LINE          PIC X(200).
+
+       FD  ACTUAL-FILE.
+       01  ACTUAL-LINE           PIC X(200).
+
+       FD  EXPECTED-FILE.
+       01  EXPECTED-LINE         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY IDXFLDS.
+       01  WS-CATALOG-STATUS     PIC XX.
+       01  WS-ACTUAL-STATUS      PIC XX.
+       01  WS-EXPECTED-STATUS    PIC XX.
+       01  WS-ACTUAL-OPEN-STATUS PIC XX.
+       01  WS-EXPECTED-OPEN-STATUS PIC XX.
+       01  WS-CATALOG-EOF-SW     PIC X VALUE "N".
+           88 CATALOG-EOF            VALUE "Y".
+
+       01  WS-PROG-ID            PIC X(40).
+       01  WS-SRC-PATH           PIC X(120).
+       01  WS-DECK-PATH          PIC X(120).
+       01  WS-EXPECTED-PATH      PIC X(120).
+       01  WS-BIN-PATH           PIC X(160).
+       01  WS-ACTUAL-PATH        PIC X(160).
+
+       01  WS-COMPILE-CMD        PIC X(250).
+       01  WS-RUN-CMD            PIC X(250).
+       01  WS-COMPILE-RC         PIC S9(8) VALUE 0.
+       01  WS-RUN-RC             PIC S9(8) VALUE 0.
+
+       01  WS-CASE-MATCH-SW      PIC X VALUE "Y".
+           88 CASE-MATCHES           VALUE "Y".
+       01  WS-ACTUAL-EOF-SW      PIC X VALUE "N".
+           88 ACTUAL-EOF             VALUE "Y".
+       01  WS-EXPECTED-EOF-SW    PIC X VALUE "N".
+           88 EXPECTED-EOF           VALUE "Y".
+
+       01  WS-TOTAL-COUNT        PIC 9(4) VALUE 0.
+       01  WS-PASS-COUNT         PIC 9(4) VALUE 0.
+       01  WS-FAIL-COUNT         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "==================================================="
+           DISPLAY "CATALOG JUDGE RUN"
+           DISPLAY "==================================================="
+           CALL "SYSTEM" USING "mkdir -p judge/work"
+           OPEN INPUT CATALOG-FILE
+           PERFORM UNTIL CATALOG-EOF
+               READ CATALOG-FILE
+                   AT END
+                       SET CATALOG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM JUDGE-ONE-CASE
+               END-READ
+           END-PERFORM
+           CLOSE CATALOG-FILE
+           DISPLAY "==================================================="
+           DISPLAY "SCORECARD: " WS-PASS-COUNT " PASSED, "
+               WS-FAIL-COUNT " FAILED OF " WS-TOTAL-COUNT " TOTAL"
+           DISPLAY "==================================================="
+           STOP RUN.
+
+       JUDGE-ONE-CASE.
+           PERFORM PARSE-CATALOG-LINE
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM COMPILE-CASE
+           IF WS-COMPILE-RC NOT = 0
+               MOVE "N" TO WS-CASE-MATCH-SW
+           ELSE
+               PERFORM RUN-CASE
+               IF WS-RUN-RC NOT = 0
+                   MOVE "N" TO WS-CASE-MATCH-SW
+               ELSE
+                   PERFORM COMPARE-CASE
+               END-IF
+           END-IF
+           IF CASE-MATCHES
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY WS-PROG-ID " ... PASS"
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY WS-PROG-ID " ... FAIL"
+           END-IF.
+
+       PARSE-CATALOG-LINE.
+           UNSTRING CATALOG-LINE DELIMITED BY "|"
+               INTO WS-PROG-ID WS-SRC-PATH
+                    WS-DECK-PATH WS-EXPECTED-PATH
+           MOVE SPACES TO WS-BIN-PATH
+           STRING "judge/work/" FUNCTION TRIM(WS-PROG-ID)
+               DELIMITED BY SIZE INTO WS-BIN-PATH
+           MOVE SPACES TO WS-ACTUAL-PATH
+           STRING "judge/work/" FUNCTION TRIM(WS-PROG-ID) ".out"
+               DELIMITED BY SIZE INTO WS-ACTUAL-PATH.
+
+       COMPILE-CASE.
+           MOVE SPACES TO WS-COMPILE-CMD
+           STRING "cobc -x -std=ibm -I copybooks -o "
+               FUNCTION TRIM(WS-BIN-PATH) " "
+               FUNCTION TRIM(WS-SRC-PATH)
+               " > judge/work/compile.log 2>&1"
+               DELIMITED BY SIZE INTO WS-COMPILE-CMD
+           CALL "SYSTEM" USING WS-COMPILE-CMD
+           MOVE RETURN-CODE TO WS-COMPILE-RC.
+
+       RUN-CASE.
+           MOVE SPACES TO WS-RUN-CMD
+           STRING FUNCTION TRIM(WS-BIN-PATH) " < "
+               FUNCTION TRIM(WS-DECK-PATH) " > "
+               FUNCTION TRIM(WS-ACTUAL-PATH) " 2>&1"
+               DELIMITED BY SIZE INTO WS-RUN-CMD
+           CALL "SYSTEM" USING WS-RUN-CMD
+           MOVE RETURN-CODE TO WS-RUN-RC.
+
+      *> ----------------------------------------------------------
+      *> Request 005: both files must actually open before the
+      *> AT END read loop is trusted -- a READ against a file whose
+      *> OPEN failed never satisfies AT END, so it would spin
+      *> forever instead of failing the case.
+      *> ----------------------------------------------------------
+       COMPARE-CASE.
+           MOVE "Y" TO WS-CASE-MATCH-SW
+           MOVE "N" TO WS-ACTUAL-EOF-SW
+           MOVE "N" TO WS-EXPECTED-EOF-SW
+           OPEN INPUT ACTUAL-FILE
+           MOVE WS-ACTUAL-STATUS TO WS-ACTUAL-OPEN-STATUS
+           OPEN INPUT EXPECTED-FILE
+           MOVE WS-EXPECTED-STATUS TO WS-EXPECTED-OPEN-STATUS
+           IF WS-ACTUAL-OPEN-STATUS NOT = "00"
+                   OR WS-EXPECTED-OPEN-STATUS NOT = "00"
+               MOVE "N" TO WS-CASE-MATCH-SW
+           ELSE
+               PERFORM UNTIL ACTUAL-EOF AND EXPECTED-EOF
+                   READ ACTUAL-FILE
+                       AT END
+                           SET ACTUAL-EOF TO TRUE
+                           MOVE SPACES TO ACTUAL-LINE
+                   END-READ
+                   READ EXPECTED-FILE
+                       AT END
+                           SET EXPECTED-EOF TO TRUE
+                           MOVE SPACES TO EXPECTED-LINE
+                   END-READ
+                   IF NOT (ACTUAL-EOF AND EXPECTED-EOF)
+                       IF ACTUAL-LINE NOT = EXPECTED-LINE
+                           MOVE "N" TO WS-CASE-MATCH-SW
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-ACTUAL-OPEN-STATUS = "00"
+               CLOSE ACTUAL-FILE
+           END-IF
+           IF WS-EXPECTED-OPEN-STATUS = "00"
+               CLOSE EXPECTED-FILE
+           END-IF.
