@@ -0,0 +1,5 @@
+      *> Shared audit-log record layout appended to by every catalog
+      *> program (one line per run: program, input supplied, result).
+       02  AUDIT-PROGRAM     PIC X(20).
+       02  AUDIT-INPUT       PIC X(200).
+       02  AUDIT-RESULT      PIC X(40).
