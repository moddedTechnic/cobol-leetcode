@@ -0,0 +1,6 @@
+      *> Shared restart-dataset record layout for checkpoint/restart.
+      *> REC-TYPE 'D' carries one previously-read NUMS value in
+      *> REC-VALUE; the single trailing 'C' record carries the
+      *> checkpointed count (LEN) reached when the checkpoint was taken.
+       02  RESTART-REC-TYPE  PIC X(1).
+       02  RESTART-VALUE     PIC S9(9).
