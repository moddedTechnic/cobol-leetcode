@@ -0,0 +1,4 @@
+      *> Shared index/length counters used across the challenge catalog.
+       01  LEN           PIC 9(4).
+       01  I             PIC 9(4).
+       01  J             PIC 9(4).
