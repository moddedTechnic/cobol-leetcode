@@ -0,0 +1,8 @@
+      *> Shared record layout for a single NUMS/TARGET value read from a
+      *> named sequential deck file (see 0001-twosum.cob). The value is
+      *> stored as text, not a numeric PICTURE -- a LINE SEQUENTIAL
+      *> record this short is right-space-padded, and reading that
+      *> straight into a zoned-decimal field reinterprets the padding
+      *> as digits; callers must convert with FUNCTION NUMVAL, the same
+      *> as the SYSIN path does.
+       02  DECK-VALUE        PIC X(20).
