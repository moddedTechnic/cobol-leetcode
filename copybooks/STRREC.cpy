@@ -0,0 +1,3 @@
+      *> Shared record layout for a single string test case read from a
+      *> named sequential deck file (see 0009-palindromes.cob).
+       02  DECK-STRING       PIC X(80).
